@@ -0,0 +1,166 @@
+      *> ---------------------------------------------------------
+      *> AIRLOAD - Nightly airport master file refresh
+      *>
+      *> Reads the external airport feed (AIRFEED.DAT), converts
+      *> each record's decimal-degree latitude/longitude into the
+      *> ap-geo sign/degs/mins layout the master file uses, stages
+      *> the converted record to AIRSTAGE.DAT (the same layout
+      *> AIRVALID reconciles before a load is trusted), and applies
+      *> it to the airport master file through AIRMAINT - add if the
+      *> ap-code is new, change if it already exists.
+      *> ---------------------------------------------------------
+       identification division.
+       program-id. AIRLOAD.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AIRFEED-FILE assign to "AIRFEED.DAT"
+               organization is line sequential
+               file status is WS-FEED-FILE-STATUS.
+
+           select AIRSTAGE-FILE assign to "AIRSTAGE.DAT"
+               organization is line sequential
+               file status is WS-STAGE-FILE-STATUS.
+
+       data division.
+       file section.
+       FD  AIRFEED-FILE.
+       01  FEED-RECORD.
+           03  FEED-AP-CODE                PIC X(4).
+           03  FEED-AP-NAME                PIC X(30).
+           03  FEED-AP-CITY                PIC X(30).
+           03  FEED-AP-COUNTRY             PIC X(20).
+           03  FEED-AP-LATITUDE            PIC S9(3)V9(6).
+           03  FEED-AP-LONGITUDE           PIC S9(3)V9(6).
+           03  FEED-AP-TZ-OFFSET           PIC S9(2).
+
+       FD  AIRSTAGE-FILE.
+       copy "AIRSTAGE.cpy".
+
+       working-storage section.
+       01  WS-FEED-FILE-STATUS         PIC XX.
+       01  WS-STAGE-FILE-STATUS        PIC XX.
+       01  WS-EOF-SWITCH                PIC X VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       01  WS-ABS-LATITUDE              PIC 9(3)V9(6).
+       01  WS-ABS-LONGITUDE             PIC 9(3)V9(6).
+       01  WS-MIN-WORK                  PIC 9(3)V9(6).
+
+       01  WS-READ-COUNT                PIC 9(7) VALUE 0.
+       01  WS-ADD-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-CHANGE-COUNT              PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT              PIC 9(7) VALUE 0.
+
+      *> Fields matching AIRMAINT's linkage, used to CALL it below.
+       01  CALL-FUNCTION                PIC X.
+       01  CALL-REC.
+           copy "AIRCREC.cpy".
+       01  CALL-FILE-STATUS             PIC XX.
+
+       procedure division.
+       0000-MAIN-LOGIC.
+           perform 0100-OPEN-FILES
+
+           perform until WS-EOF
+               read AIRFEED-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       add 1 to WS-READ-COUNT
+                       perform 1000-CONVERT-AND-STAGE
+                       perform 2000-APPLY-TO-MASTER
+               end-read
+           end-perform
+
+           perform 0900-CLOSE-FILES
+           display "AIRLOAD: " WS-READ-COUNT " read, "
+               WS-ADD-COUNT " added, " WS-CHANGE-COUNT " changed, "
+               WS-REJECT-COUNT " rejected"
+           goback
+       .
+
+       0100-OPEN-FILES.
+           open input AIRFEED-FILE
+           open output AIRSTAGE-FILE
+           move 'N' to WS-EOF-SWITCH
+       .
+
+       0900-CLOSE-FILES.
+           close AIRFEED-FILE
+           close AIRSTAGE-FILE
+       .
+
+      *> Converts the feed's signed decimal-degree lat/long into the
+      *> sign/degs/mins layout the master file and AIRMAINT use, and
+      *> writes the result to AIRSTAGE.DAT so AIRVALID can
+      *> reconcile the whole feed before (and after) it is applied.
+       1000-CONVERT-AND-STAGE.
+           move FEED-AP-CODE to STG-AP-CODE
+           move FEED-AP-NAME to STG-AP-NAME
+           move FEED-AP-CITY to STG-AP-CITY
+           move FEED-AP-COUNTRY to STG-AP-COUNTRY
+
+           move '+' to STG-AP-LAT-SIGN
+           if FEED-AP-LATITUDE < 0
+               move '-' to STG-AP-LAT-SIGN
+           end-if
+           compute WS-ABS-LATITUDE = function abs(FEED-AP-LATITUDE)
+           move WS-ABS-LATITUDE(1:3) to STG-AP-LAT-DEGS
+           compute WS-MIN-WORK = WS-ABS-LATITUDE - STG-AP-LAT-DEGS
+           compute STG-AP-LAT-MINS = WS-MIN-WORK * 600000
+
+           move '+' to STG-AP-LONG-SIGN
+           if FEED-AP-LONGITUDE < 0
+               move '-' to STG-AP-LONG-SIGN
+           end-if
+           compute WS-ABS-LONGITUDE = function abs(FEED-AP-LONGITUDE)
+           move WS-ABS-LONGITUDE(1:3) to STG-AP-LONG-DEGS
+           compute WS-MIN-WORK = WS-ABS-LONGITUDE - STG-AP-LONG-DEGS
+           compute STG-AP-LONG-MINS = WS-MIN-WORK * 600000
+
+           move FEED-AP-TZ-OFFSET to STG-AP-TZ-OFFSET
+
+           write STAGE-RECORD
+       .
+
+       2000-APPLY-TO-MASTER.
+           move 'A' to CALL-FUNCTION
+           move STAGE-RECORD to CALL-REC
+           move spaces to CALL-FILE-STATUS
+
+           call "AIRMAINT" using
+                   by value     CALL-FUNCTION
+                   by reference CALL-REC
+                   by reference CALL-FILE-STATUS
+           end-call
+
+           evaluate CALL-FILE-STATUS
+               when '00'
+                   add 1 to WS-ADD-COUNT
+               when '22'
+                   perform 2100-CHANGE-EXISTING
+               when other
+                   add 1 to WS-REJECT-COUNT
+           end-evaluate
+       .
+
+       2100-CHANGE-EXISTING.
+           move 'C' to CALL-FUNCTION
+           move spaces to CALL-FILE-STATUS
+
+           call "AIRMAINT" using
+                   by value     CALL-FUNCTION
+                   by reference CALL-REC
+                   by reference CALL-FILE-STATUS
+           end-call
+
+           if CALL-FILE-STATUS = '00'
+               add 1 to WS-CHANGE-COUNT
+           else
+               add 1 to WS-REJECT-COUNT
+           end-if
+       .
+
+       end program AIRLOAD.
