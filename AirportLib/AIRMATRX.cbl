@@ -0,0 +1,268 @@
+      *> ---------------------------------------------------------
+      *> AIRMATRX - Airport distance matrix batch report
+      *>
+      *> Reads every ap-code off the airport master file, then
+      *> drives AIRCODE's 'D' (distance) function once per ordered
+      *> pair of airports, writing an N-by-N distance report.
+      *>
+      *> Checkpoints the last fully-completed source ap-code to
+      *> AIRMATRX.CKP after each one's row of pairs is written. A
+      *> run that abends partway through a large matrix restarts
+      *> from AIRMATRX.CKP instead of recomputing every prior row,
+      *> appending to the existing AIRMATRX.RPT rather than
+      *> overwriting it. A clean, full run clears the checkpoint at
+      *> the end so the next run starts from the beginning again.
+      *> Checkpoint granularity is per source airport, not per pair -
+      *> an abend partway through a row re-runs that whole row on
+      *> restart, so AIRMATRX.RPT can end up with duplicate lines for
+      *> whichever airport was in progress when the prior run died.
+      *> ---------------------------------------------------------
+       identification division.
+       program-id. AIRMATRX.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AIRPORT-MASTER-FILE assign to "AIRMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is MST-AP-CODE
+               file status is WS-MASTER-FILE-STATUS.
+
+           select AIRMATRX-REPORT assign to "AIRMATRX.RPT"
+               organization is line sequential
+               file status is WS-REPORT-FILE-STATUS.
+
+           select AIRMATRX-CKPT assign to "AIRMATRX.CKP"
+               organization is line sequential
+               file status is WS-CKPT-FILE-STATUS.
+
+       data division.
+       file section.
+       FD  AIRPORT-MASTER-FILE.
+       copy "AIRPREC.cpy".
+
+       FD  AIRMATRX-REPORT.
+       01  WS-REPORT-LINE                  PIC X(80).
+
+       FD  AIRMATRX-CKPT.
+       01  WS-CKPT-LINE                    PIC X(4).
+
+       working-storage section.
+       01  WS-MASTER-FILE-STATUS           PIC XX.
+       01  WS-REPORT-FILE-STATUS           PIC XX.
+       01  WS-CKPT-FILE-STATUS             PIC XX.
+       01  WS-EOF-SWITCH                   PIC X VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-START-I                      PIC 9(5) VALUE 1.
+       01  WS-LAST-CODE                    PIC X(4).
+       01  WS-RESTARTED                    PIC X VALUE 'N'.
+           88  WS-IS-RESTARTED              VALUE 'Y'.
+       01  WS-CKPT-CODE-FOUND              PIC X VALUE 'N'.
+           88  CKPT-CODE-WAS-FOUND          VALUE 'Y'.
+
+       01  WS-MAX-CODES                    PIC 9(5) VALUE 5000.
+       01  WS-CODE-COUNT                   PIC 9(5) VALUE 0.
+       01  WS-CODE-TABLE.
+           05  WS-CODE-ENTRY   OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-CODE-COUNT
+                   INDEXED BY WS-CODE-IDX
+                   PIC X(4).
+
+       01  WS-I                            PIC 9(5).
+       01  WS-J                            PIC 9(5).
+       01  WS-PAIR-COUNT                   PIC 9(7) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  DL-AIRPORT1                 PIC X(4).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  DL-AIRPORT2                 PIC X(4).
+           05  FILLER                      PIC X(4) VALUE SPACES.
+           05  DL-KM                       PIC ZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-MILES                    PIC ZZ,ZZ9.
+           05  FILLER                      PIC X(3) VALUE SPACES.
+           05  DL-STATUS                   PIC XX.
+
+      *> Fields matching AIRCODE's linkage, used to CALL it below.
+       01  CALL-FUNCTION                   PIC X.
+       01  CALL-AIRPORT1                   PIC X(4).
+       01  CALL-AIRPORT2                   PIC X(4).
+       01  CALL-PREFIX-TEXT                PIC X(4).
+       01  CALL-REC.
+           03  ap-code                     PIC X(4).
+           03  ap-name                     PIC X(30).
+           03  ap-city                     PIC X(30).
+           03  ap-country                  PIC X(20).
+           03  ap-geo.
+               05  ap-latitude.
+                   07  ap-lat-sign         PIC X.
+                   07  ap-lat-degs         PIC 9(3).
+                   07  ap-lat-mins         PIC 9(6).
+               05  ap-longitude.
+                   07  ap-long-sign        PIC X.
+                   07  ap-long-degs        PIC 9(3).
+                   07  ap-long-mins        PIC 9(6).
+       01  CALL-DISTANCE-RESULT.
+           03  distance-km                 PIC ZZ,ZZ9.
+           03  distance-miles              PIC ZZ,ZZ9.
+       01  CALL-MATCHED-CODES-ARRAY        PIC X(350).
+       01  CALL-FILE-STATUS                PIC XX.
+
+       procedure division.
+       0000-MAIN-LOGIC.
+           perform 0100-LOAD-CODE-TABLE
+           perform 0150-READ-CHECKPOINT
+           perform 0200-OPEN-REPORT
+           if not WS-IS-RESTARTED
+               perform 0300-WRITE-HEADING
+           end-if
+
+           perform varying WS-I from WS-START-I by 1
+                   until WS-I > WS-CODE-COUNT
+               perform varying WS-J from 1 by 1
+                       until WS-J > WS-CODE-COUNT
+                   if WS-I not = WS-J
+                       perform 1000-CALC-AND-REPORT-PAIR
+                   end-if
+               end-perform
+               perform 0800-WRITE-CHECKPOINT
+           end-perform
+
+           close AIRMATRX-REPORT
+           perform 0850-CLEAR-CHECKPOINT
+           display "AIRMATRX: " WS-PAIR-COUNT " pairs written"
+           goback
+       .
+
+       0100-LOAD-CODE-TABLE.
+           move 0 to WS-CODE-COUNT
+           move 'N' to WS-EOF-SWITCH
+           open input AIRPORT-MASTER-FILE
+
+           perform until WS-EOF or WS-CODE-COUNT >= WS-MAX-CODES
+               read AIRPORT-MASTER-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       add 1 to WS-CODE-COUNT
+                       move MST-AP-CODE
+                           to WS-CODE-ENTRY(WS-CODE-COUNT)
+               end-read
+           end-perform
+
+           if not WS-EOF
+               read AIRPORT-MASTER-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       display "AIRMATRX: airport master file has "
+                           "more than " WS-MAX-CODES " codes, "
+                           "matrix truncated to the first "
+                           WS-MAX-CODES
+               end-read
+           end-if
+
+           close AIRPORT-MASTER-FILE
+       .
+
+      *> AIRMATRX.CKP holds the single ap-code of the last source
+      *> airport whose full row of pairs was written. If present,
+      *> resume just past it and append to the existing report
+      *> instead of starting over.
+       0150-READ-CHECKPOINT.
+           move 1 to WS-START-I
+           move 'N' to WS-RESTARTED
+           open input AIRMATRX-CKPT
+           if WS-CKPT-FILE-STATUS = "00"
+               read AIRMATRX-CKPT next record
+                   at end
+                       continue
+                   not at end
+                       move WS-CKPT-LINE to WS-LAST-CODE
+                       move 'N' to WS-CKPT-CODE-FOUND
+                       perform varying WS-I from 1 by 1
+                               until WS-I > WS-CODE-COUNT
+                           if WS-CODE-ENTRY(WS-I) = WS-LAST-CODE
+                               move WS-I to WS-START-I
+                               add 1 to WS-START-I
+                               move 'Y' to WS-CKPT-CODE-FOUND
+                           end-if
+                       end-perform
+                       if CKPT-CODE-WAS-FOUND
+                           move 'Y' to WS-RESTARTED
+                       else
+                           move 1 to WS-START-I
+                           display "AIRMATRX: checkpoint code "
+                               WS-LAST-CODE
+                               " not found in current table, "
+                               "restarting matrix from the beginning"
+                       end-if
+               end-read
+               close AIRMATRX-CKPT
+           end-if
+       .
+
+       0200-OPEN-REPORT.
+           if WS-IS-RESTARTED
+               open extend AIRMATRX-REPORT
+           else
+               open output AIRMATRX-REPORT
+           end-if
+       .
+
+       0300-WRITE-HEADING.
+           move "AIRPORT DISTANCE MATRIX REPORT" to WS-REPORT-LINE
+           write WS-REPORT-LINE
+           move spaces to WS-REPORT-LINE
+           write WS-REPORT-LINE
+       .
+
+       0800-WRITE-CHECKPOINT.
+           open output AIRMATRX-CKPT
+           move WS-CODE-ENTRY(WS-I) to WS-CKPT-LINE
+           write WS-CKPT-LINE
+           close AIRMATRX-CKPT
+       .
+
+      *> A full, uninterrupted run clears the checkpoint so the next
+      *> invocation starts the matrix from the beginning again.
+       0850-CLEAR-CHECKPOINT.
+           open output AIRMATRX-CKPT
+           close AIRMATRX-CKPT
+       .
+
+       1000-CALC-AND-REPORT-PAIR.
+           move 'D' to CALL-FUNCTION
+           move WS-CODE-ENTRY(WS-I) to CALL-AIRPORT1
+           move WS-CODE-ENTRY(WS-J) to CALL-AIRPORT2
+           move spaces to CALL-PREFIX-TEXT
+           initialize CALL-REC
+           initialize CALL-DISTANCE-RESULT
+           initialize CALL-MATCHED-CODES-ARRAY
+           move spaces to CALL-FILE-STATUS
+
+           call "AIRCODE" using
+                   by value     CALL-FUNCTION
+                   by value     CALL-AIRPORT1
+                   by value     CALL-AIRPORT2
+                   by value     CALL-PREFIX-TEXT
+                   by reference CALL-REC
+                   by reference CALL-DISTANCE-RESULT
+                   by reference CALL-MATCHED-CODES-ARRAY
+                   by reference CALL-FILE-STATUS
+           end-call
+
+           move WS-CODE-ENTRY(WS-I) to DL-AIRPORT1
+           move WS-CODE-ENTRY(WS-J) to DL-AIRPORT2
+           move distance-km of CALL-DISTANCE-RESULT to DL-KM
+           move distance-miles of CALL-DISTANCE-RESULT to DL-MILES
+           move CALL-FILE-STATUS to DL-STATUS
+           move WS-DETAIL-LINE to WS-REPORT-LINE
+           write WS-REPORT-LINE
+           add 1 to WS-PAIR-COUNT
+       .
+
+       end program AIRMATRX.
