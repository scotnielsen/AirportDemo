@@ -0,0 +1,159 @@
+      *> ---------------------------------------------------------
+      *> AIRMAINT - Airport master file maintenance
+      *>
+      *> Adds, changes, and deletes records on the same airport
+      *> master file AIRCODE reads (keyed by ap-code). This is the
+      *> only program in AirportLib authorized to write that file.
+      *>
+      *> lnk-function values:
+      *>   'A' - add a new record; lnk-rec supplies every field
+      *>   'C' - change an existing record; lnk-rec ap-code selects
+      *>         the record, the remaining fields replace it
+      *>   'D' - delete the record identified by lnk-rec ap-code
+      *>
+      *> lnk-file-status values returned:
+      *>   '00' - normal completion
+      *>   '10' - invalid lnk-function value
+      *>   '22' - add rejected, ap-code already on file
+      *>   '23' - change/delete rejected, ap-code not on file
+      *>   '25' - add/change rejected, ap-geo out of range
+      *>   '90' - airport master file would not open
+      *> ---------------------------------------------------------
+       identification division.
+       program-id. AIRMAINT.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AIRPORT-MASTER-FILE assign to "AIRMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is MST-AP-CODE
+               file status is WS-MASTER-FILE-STATUS.
+
+       data division.
+       file section.
+       FD  AIRPORT-MASTER-FILE.
+       copy "AIRPREC.cpy".
+
+       working-storage section.
+       01  WS-MASTER-FILE-STATUS       PIC XX.
+       01  WS-GEO-IS-VALID             PIC X VALUE 'Y'.
+           88  GEO-IS-VALID            VALUE 'Y'.
+
+       linkage section.
+       01  lnk-function                PIC X.
+       01  lnk-rec.
+           copy "AIRCREC.cpy".
+       01  lnk-file-status             PIC XX.
+
+       procedure division using
+               by value     lnk-function
+               by reference lnk-rec
+               by reference lnk-file-status.
+
+       0000-MAIN-LOGIC.
+           move low-values to lnk-file-status
+           open i-o AIRPORT-MASTER-FILE
+
+           if WS-MASTER-FILE-STATUS not = "00"
+               move '90' to lnk-file-status
+           else
+               evaluate lnk-function
+                   when 'A'
+                       perform 1000-ADD-RECORD
+                   when 'C'
+                       perform 2000-CHANGE-RECORD
+                   when 'D'
+                       perform 3000-DELETE-RECORD
+                   when other
+                       move '10' to lnk-file-status
+               end-evaluate
+               close AIRPORT-MASTER-FILE
+           end-if
+
+           goback
+       .
+
+       0500-VALIDATE-GEO.
+           move 'Y' to WS-GEO-IS-VALID
+
+           if ap-lat-sign not = '+' and ap-lat-sign not = '-'
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-lat-degs > 90
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-lat-mins > 599999
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-lat-degs = 90 and ap-lat-mins > 0
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+
+           if ap-long-sign not = '+' and ap-long-sign not = '-'
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-long-degs > 180
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-long-mins > 599999
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if ap-long-degs = 180 and ap-long-mins > 0
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+       .
+
+       1000-ADD-RECORD.
+           perform 0500-VALIDATE-GEO
+           if not GEO-IS-VALID
+               move '25' to lnk-file-status
+           else
+               move lnk-rec to AIRPORT-MASTER-RECORD
+               write AIRPORT-MASTER-RECORD
+                   invalid key
+                       move '22' to lnk-file-status
+                   not invalid key
+                       move '00' to lnk-file-status
+               end-write
+           end-if
+       .
+
+       2000-CHANGE-RECORD.
+           perform 0500-VALIDATE-GEO
+           if not GEO-IS-VALID
+               move '25' to lnk-file-status
+           else
+               move ap-code to MST-AP-CODE
+               read AIRPORT-MASTER-FILE
+                   invalid key
+                       move '23' to lnk-file-status
+                   not invalid key
+                       move lnk-rec to AIRPORT-MASTER-RECORD
+                       rewrite AIRPORT-MASTER-RECORD
+                           invalid key
+                               move '23' to lnk-file-status
+                           not invalid key
+                               move '00' to lnk-file-status
+                       end-rewrite
+               end-read
+           end-if
+       .
+
+       3000-DELETE-RECORD.
+           move ap-code to MST-AP-CODE
+           read AIRPORT-MASTER-FILE
+               invalid key
+                   move '23' to lnk-file-status
+               not invalid key
+                   delete AIRPORT-MASTER-FILE
+                       invalid key
+                           move '23' to lnk-file-status
+                       not invalid key
+                           move '00' to lnk-file-status
+                   end-delete
+           end-read
+       .
+
+       end program AIRMAINT.
