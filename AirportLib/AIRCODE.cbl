@@ -0,0 +1,620 @@
+      *> ---------------------------------------------------------
+      *> AIRCODE - Airport code lookup / distance calculation library
+      *>
+      *> Callable service used by agent-facing programs to:
+      *>   - look up a single airport record by its 4-char ap-code
+      *>   - search ap-code by prefix text
+      *>   - search ap-city / ap-country for a city or country name
+      *>   - compute great-circle distance between two airports
+      *>
+      *> lnk-function values:
+      *>   'L' - lookup exact ap-code (lnk-airport1) into lnk-rec
+      *>   'P' - prefix search on ap-code, using lnk-prefix-text,
+      *>         matches returned in lnk-matched-codes-array
+      *>   'C' - city/country search, using lnk-prefix-text as the
+      *>         search text against ap-city and ap-country,
+      *>         matches returned in lnk-matched-codes-array
+      *>   'D' - distance between lnk-airport1 and lnk-airport2,
+      *>         returned in lnk-distance-result (km and miles)
+      *>   'I' - multi-leg itinerary total distance; ordered
+      *>         ap-codes in lnk-ext-itin-codes (lnk-ext-itin-count
+      *>         of them), summed km/miles returned in
+      *>         lnk-ext-itin-total-km/lnk-ext-itin-total-miles, and
+      *>         also mirrored into lnk-distance-result when the
+      *>         total is small enough to fit its 5-digit display
+      *>         width (status '26' if it is not - the ext-block
+      *>         fields are then the only accurate total)
+      *>   'T' - flight time estimate; lnk-ext-distance-miles and
+      *>         lnk-ext-cruise-speed in, lnk-ext-flight-hours and
+      *>         lnk-ext-flight-minutes out
+      *>
+      *> lnk-ext-block (optional) also returns lnk-ext-timezone-offset
+      *> (hours from UTC) after a successful 'L' lookup.
+      *>
+      *> lnk-file-status values returned:
+      *>   '00' - normal completion
+      *>   '04' - no record / no matches found
+      *>   '05' - partial match page (more matches exist past what
+      *>          was returned; see lnk-ext-total-matches)
+      *>   '10' - invalid lnk-function value
+      *>   '20' - invalid input (itinerary too short, missing
+      *>          lnk-ext-block, or zero cruise speed)
+      *>   '23' - ap-code not on file (distance/itinerary calc)
+      *>   '26' - itinerary total too large for distance-km/
+      *>          distance-miles; see lnk-ext-itin-total-km/miles
+      *>   '90' - airport master file would not open
+      *>
+      *> Every call is appended to the AIRCODE.AUD audit trail -
+      *> function code, the codes passed (plus, for 'I', the
+      *> itinerary leg count/codes, and for 'T', the cruise speed),
+      *> and the resulting lnk-file-status - so a disputed distance,
+      *> itinerary, flight-time estimate, or matched-code list can
+      *> be traced back to exactly what was asked and returned.
+      *> ---------------------------------------------------------
+       identification division.
+       program-id. AIRCODE.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AIRPORT-MASTER-FILE assign to "AIRMSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is MST-AP-CODE
+               file status is WS-MASTER-FILE-STATUS.
+
+           select AIRCODE-AUDIT-FILE assign to "AIRCODE.AUD"
+               organization is line sequential
+               file status is WS-AUDIT-FILE-STATUS.
+
+       data division.
+       file section.
+       FD  AIRPORT-MASTER-FILE.
+       copy "AIRPREC.cpy".
+
+       FD  AIRCODE-AUDIT-FILE.
+       01  WS-AUDIT-LINE                    PIC X(130).
+
+       working-storage section.
+       01  WS-AUDIT-FILE-STATUS        PIC XX.
+       01  WS-AUDIT-TIMESTAMP          PIC X(21).
+       01  WS-AUDIT-DETAIL.
+           05  AUD-TIMESTAMP           PIC X(14).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-FUNCTION            PIC X.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-AIRPORT1            PIC X(4).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-AIRPORT2            PIC X(4).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-PREFIX-TEXT         PIC X(4).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-FILE-STATUS         PIC XX.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+      *> Only meaningful for 'I' (itinerary) and 'T' (flight time)
+      *> calls - zero/spaces otherwise - so those two ext-block
+      *> driven functions leave a traceable record of what was
+      *> actually asked for, the same as the other functions do
+      *> through AUD-AIRPORT1/AUD-AIRPORT2/AUD-PREFIX-TEXT.
+           05  AUD-ITIN-COUNT          PIC 99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-CRUISE-SPEED        PIC 9(4).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AUD-ITIN-CODES          PIC X(80).
+           05  AUD-ITIN-CODE-TBL redefines AUD-ITIN-CODES.
+               07  AUD-ITIN-CODE       PIC X(4) occurs 20.
+       01  WS-MASTER-FILE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-SEARCH-TEXT              PIC X(30).
+       01  WS-SEARCH-LEN               PIC 9(2).
+       01  WS-MATCH-COUNT              PIC 9(5) VALUE 0.
+       01  WS-TOTAL-FOUND              PIC 9(5) VALUE 0.
+       01  WS-TBL-INDEX                PIC 9(2) VALUE 0.
+       01  WS-EXT-PRESENT              PIC X VALUE 'N'.
+           88  EXT-IS-PRESENT          VALUE 'Y'.
+       01  WS-CURSOR-START             PIC 9(5) VALUE 0.
+
+      *> Great-circle distance working fields
+       01  WS-LAT1-DEC                 USAGE COMP-2.
+       01  WS-LON1-DEC                 USAGE COMP-2.
+       01  WS-LAT2-DEC                 USAGE COMP-2.
+       01  WS-LON2-DEC                 USAGE COMP-2.
+       01  WS-RADIANS-PER-DEG          USAGE COMP-2.
+       01  WS-CENTRAL-ANGLE            USAGE COMP-2.
+       01  WS-DISTANCE-KM-RAW          USAGE COMP-2.
+       01  WS-DISTANCE-MILES-RAW       USAGE COMP-2.
+       01  WS-EARTH-RADIUS-KM          USAGE COMP-2 VALUE 6371.
+       01  WS-KM-TO-MILES              USAGE COMP-2 VALUE 0.621371.
+       01  WS-DISTANCE-KM-EDIT         PIC ZZ,ZZ9.
+       01  WS-DISTANCE-MILES-EDIT      PIC ZZ,ZZ9.
+       01  WS-AIRPORT1-SAVE.
+           03  WS-A1-FOUND             PIC X VALUE 'N'.
+               88  AIRPORT1-WAS-FOUND  VALUE 'Y'.
+           03  WS-A1-LAT-SIGN          PIC X.
+           03  WS-A1-LAT-DEGS          PIC 9(3).
+           03  WS-A1-LAT-MINS          PIC 9(6).
+           03  WS-A1-LONG-SIGN         PIC X.
+           03  WS-A1-LONG-DEGS         PIC 9(3).
+           03  WS-A1-LONG-MINS         PIC 9(6).
+       01  WS-AIRPORT2-FOUND           PIC X VALUE 'N'.
+           88  AIRPORT2-WAS-FOUND      VALUE 'Y'.
+       01  WS-LEG-CODE1                PIC X(4).
+       01  WS-LEG-CODE2                PIC X(4).
+       01  WS-ITIN-TOTAL-KM            USAGE COMP-2.
+       01  WS-ITIN-TOTAL-MILES         USAGE COMP-2.
+       01  WS-ITIN-IDX                 PIC 9(2).
+       01  WS-ITIN-LEGS-OK             PIC X VALUE 'Y'.
+           88  ITIN-LEGS-WERE-OK       VALUE 'Y'.
+       01  WS-FLIGHT-HOURS-DEC         USAGE COMP-2.
+       01  WS-FLIGHT-FRACTION          USAGE COMP-2.
+
+       linkage section.
+       01  lnk-function                PIC X.
+       01  lnk-airport1                PIC X(4).
+       01  lnk-airport2                PIC X(4).
+       01  lnk-prefix-text             PIC X(4).
+       01  lnk-rec.
+           03  ap-code                 PIC X(4).
+           03  ap-name                 PIC X(30).
+           03  ap-city                 PIC X(30).
+           03  ap-country              PIC X(20).
+           03  ap-geo.
+               05  ap-latitude.
+                   07  ap-lat-sign     PIC X.
+                   07  ap-lat-degs     PIC 9(3).
+                   07  ap-lat-mins     PIC 9(6).
+               05  ap-longitude.
+                   07  ap-long-sign    PIC X.
+                   07  ap-long-degs    PIC 9(3).
+                   07  ap-long-mins    PIC 9(6).
+       01  lnk-distance-result.
+           03  distance-km             PIC ZZ,ZZ9.
+           03  distance-miles          PIC ZZ,ZZ9.
+       01  lnk-matched-codes-array     PIC X(350).
+       01  lnk-matched-codes-tbl redefines lnk-matched-codes-array.
+           03  lnk-matched-code        PIC X(35) occurs 10.
+       01  lnk-file-status             PIC XX.
+
+      *> Optional trailing block - older callers built against the
+      *> original 8-parameter contract simply do not supply it.
+      *> lnk-ext-cursor/lnk-ext-total-matches let a caller page a
+      *> 'P' or 'C' search past the 10-entry lnk-matched-codes-array
+      *> a page at a time instead of only ever seeing the first 10.
+       01  lnk-ext-block.
+           03  lnk-ext-cursor          PIC 9(5).
+           03  lnk-ext-total-matches   PIC 9(5).
+      *> Ordered itinerary for lnk-function 'I' - lnk-ext-itin-count
+      *> legs use lnk-ext-itin-codes(1) thru lnk-ext-itin-codes
+      *> (lnk-ext-itin-count); lnk-distance-result comes back as the
+      *> sum across every consecutive leg.
+           03  lnk-ext-itin-count      PIC 9(2).
+           03  lnk-ext-itin-codes      PIC X(4) occurs 20.
+      *> Itinerary total, wide enough that a long multi-leg trip
+      *> cannot overflow the way the shared 5-digit
+      *> distance-km/distance-miles display fields can.
+           03  lnk-ext-itin-total-km   PIC 9(7).
+           03  lnk-ext-itin-total-miles PIC 9(7).
+      *> Timezone output from a successful 'L' lookup, and the
+      *> input/output pair for the 'T' flight-time estimate.
+           03  lnk-ext-timezone-offset PIC S9(2).
+           03  lnk-ext-distance-miles  PIC 9(5).
+           03  lnk-ext-cruise-speed    PIC 9(4).
+           03  lnk-ext-flight-hours    PIC 9(3).
+           03  lnk-ext-flight-minutes  PIC 9(2).
+
+       procedure division using
+               by value     lnk-function
+               by value     lnk-airport1
+               by value     lnk-airport2
+               by value     lnk-prefix-text
+               by reference lnk-rec
+               by reference lnk-distance-result
+               by reference lnk-matched-codes-array
+               by reference lnk-file-status
+               by reference optional lnk-ext-block.
+
+       0000-MAIN-LOGIC.
+           move 0 to WS-MATCH-COUNT
+           move low-values to lnk-file-status
+           perform 0150-CHECK-EXT-BLOCK
+
+      *> 'T' (flight-time estimate) works entirely off the
+      *> caller-supplied ext-block distance/cruise-speed - it never
+      *> touches the airport master file, so it is not gated behind
+      *> the master file open the way the other functions are.
+           if lnk-function = 'T'
+               perform 5000-FLIGHT-TIME-ESTIMATE
+           else
+               perform 0100-OPEN-MASTER-FILE
+
+               if WS-MASTER-FILE-STATUS not = "00"
+                   move '90' to lnk-file-status
+               else
+                   evaluate lnk-function
+                       when 'L'
+                           perform 1000-LOOKUP-BY-CODE
+                       when 'P'
+                           perform 2000-PREFIX-SEARCH
+                       when 'C'
+                           perform 2500-CITY-COUNTRY-SEARCH
+                       when 'D'
+                           perform 3000-CALC-DISTANCE
+                       when 'I'
+                           perform 4000-ITINERARY-TOTAL
+                       when other
+                           move '10' to lnk-file-status
+                   end-evaluate
+                   perform 0200-CLOSE-MASTER-FILE
+               end-if
+           end-if
+
+           perform 0900-WRITE-AUDIT-RECORD
+           goback
+       .
+
+       0900-WRITE-AUDIT-RECORD.
+           move function current-date to WS-AUDIT-TIMESTAMP
+           move WS-AUDIT-TIMESTAMP(1:14) to AUD-TIMESTAMP
+           move lnk-function to AUD-FUNCTION
+           move lnk-airport1 to AUD-AIRPORT1
+           move lnk-airport2 to AUD-AIRPORT2
+           move lnk-prefix-text to AUD-PREFIX-TEXT
+           move lnk-file-status to AUD-FILE-STATUS
+           move 0 to AUD-ITIN-COUNT
+           move 0 to AUD-CRUISE-SPEED
+           move spaces to AUD-ITIN-CODES
+
+           if EXT-IS-PRESENT and lnk-function = 'I'
+               move lnk-ext-itin-count to AUD-ITIN-COUNT
+               perform varying WS-ITIN-IDX from 1 by 1
+                       until WS-ITIN-IDX > lnk-ext-itin-count
+                          or WS-ITIN-IDX > 20
+                   move lnk-ext-itin-codes(WS-ITIN-IDX)
+                       to AUD-ITIN-CODE(WS-ITIN-IDX)
+               end-perform
+           end-if
+
+           if EXT-IS-PRESENT and lnk-function = 'T'
+               move lnk-ext-cruise-speed to AUD-CRUISE-SPEED
+           end-if
+
+           move WS-AUDIT-DETAIL to WS-AUDIT-LINE
+
+           open extend AIRCODE-AUDIT-FILE
+           if WS-AUDIT-FILE-STATUS = "05" or WS-AUDIT-FILE-STATUS = "35"
+               open output AIRCODE-AUDIT-FILE
+           end-if
+           write WS-AUDIT-LINE
+           close AIRCODE-AUDIT-FILE
+       .
+
+       0100-OPEN-MASTER-FILE.
+           open input AIRPORT-MASTER-FILE
+           move 'N' to WS-EOF-SWITCH
+       .
+
+       0200-CLOSE-MASTER-FILE.
+           close AIRPORT-MASTER-FILE
+       .
+
+       0150-CHECK-EXT-BLOCK.
+           move 'N' to WS-EXT-PRESENT
+           move 0 to WS-CURSOR-START
+           if lnk-ext-block is not omitted
+               move 'Y' to WS-EXT-PRESENT
+               move lnk-ext-cursor to WS-CURSOR-START
+           end-if
+       .
+
+       1000-LOOKUP-BY-CODE.
+           move lnk-airport1 to MST-AP-CODE
+           read AIRPORT-MASTER-FILE
+               invalid key
+                   move '04' to lnk-file-status
+                   initialize lnk-rec
+               not invalid key
+                   move '00' to lnk-file-status
+                   move AIRPORT-MASTER-RECORD to lnk-rec
+                   if EXT-IS-PRESENT
+                       move MST-AP-TZ-OFFSET to lnk-ext-timezone-offset
+                   end-if
+           end-read
+       .
+
+       2000-PREFIX-SEARCH.
+           initialize lnk-matched-codes-array
+           move function upper-case(lnk-prefix-text) to WS-SEARCH-TEXT
+           move 0 to WS-MATCH-COUNT
+           move 0 to WS-TOTAL-FOUND
+           perform 1900-SET-SEARCH-LEN
+
+           move spaces to MST-AP-CODE
+           start AIRPORT-MASTER-FILE
+               key is greater than or equal MST-AP-CODE
+               invalid key
+                   move 'Y' to WS-EOF-SWITCH
+               not invalid key
+                   move 'N' to WS-EOF-SWITCH
+           end-start
+
+           perform until WS-EOF
+               read AIRPORT-MASTER-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       if MST-AP-CODE(1:WS-SEARCH-LEN) =
+                               WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                           perform 1950-STORE-MATCH
+                       end-if
+               end-read
+               if not EXT-IS-PRESENT and WS-MATCH-COUNT >= 10
+                   move 'Y' to WS-EOF-SWITCH
+               end-if
+           end-perform
+
+           perform 1960-SET-SEARCH-RESULT-STATUS
+       .
+
+       1900-SET-SEARCH-LEN.
+           move function length(function trim(WS-SEARCH-TEXT))
+               to WS-SEARCH-LEN
+           if WS-SEARCH-LEN = 0
+               move 4 to WS-SEARCH-LEN
+           end-if
+       .
+
+      *> Records a match found while scanning. WS-TOTAL-FOUND always
+      *> tracks how many matches have been seen across the whole
+      *> file; only matches at or past lnk-ext-cursor are copied
+      *> into the (still 10-entry) lnk-matched-codes-array.
+       1950-STORE-MATCH.
+           add 1 to WS-TOTAL-FOUND
+           if WS-TOTAL-FOUND > WS-CURSOR-START and WS-MATCH-COUNT < 10
+               add 1 to WS-MATCH-COUNT
+               move MST-AP-CODE to
+                   lnk-matched-code(WS-MATCH-COUNT)(1:4)
+               move MST-AP-NAME to
+                   lnk-matched-code(WS-MATCH-COUNT)(5:30)
+           end-if
+       .
+
+      *> '00' full result, '04' no matches, '05' more matches exist
+      *> past this page (only distinguishable when the caller
+      *> supplied lnk-ext-block - see lnk-ext-total-matches).
+       1960-SET-SEARCH-RESULT-STATUS.
+           if EXT-IS-PRESENT
+               move WS-TOTAL-FOUND to lnk-ext-total-matches
+           end-if
+
+           if WS-MATCH-COUNT = 0
+               move '04' to lnk-file-status
+           else
+               if EXT-IS-PRESENT and
+                       WS-CURSOR-START + WS-MATCH-COUNT < WS-TOTAL-FOUND
+                   move '05' to lnk-file-status
+               else
+                   move '00' to lnk-file-status
+               end-if
+           end-if
+       .
+
+       2500-CITY-COUNTRY-SEARCH.
+           initialize lnk-matched-codes-array
+           move function upper-case(lnk-prefix-text) to WS-SEARCH-TEXT
+           move 0 to WS-MATCH-COUNT
+           move 0 to WS-TOTAL-FOUND
+           perform 1900-SET-SEARCH-LEN
+           move 'N' to WS-EOF-SWITCH
+
+           move spaces to MST-AP-CODE
+           start AIRPORT-MASTER-FILE
+               key is greater than or equal MST-AP-CODE
+               invalid key
+                   move 'Y' to WS-EOF-SWITCH
+           end-start
+
+           perform until WS-EOF
+               read AIRPORT-MASTER-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       if function upper-case(MST-AP-CITY)
+                               (1:WS-SEARCH-LEN) =
+                               WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                          or function upper-case(MST-AP-COUNTRY)
+                               (1:WS-SEARCH-LEN) =
+                               WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                           perform 1950-STORE-MATCH
+                       end-if
+               end-read
+               if not EXT-IS-PRESENT and WS-MATCH-COUNT >= 10
+                   move 'Y' to WS-EOF-SWITCH
+               end-if
+           end-perform
+
+           perform 1960-SET-SEARCH-RESULT-STATUS
+       .
+
+       3000-CALC-DISTANCE.
+           move lnk-airport1 to WS-LEG-CODE1
+           move lnk-airport2 to WS-LEG-CODE2
+           perform 3050-CALC-PAIR-DISTANCE
+
+           if not ITIN-LEGS-WERE-OK
+               move '23' to lnk-file-status
+               move 0 to WS-DISTANCE-KM-EDIT
+               move 0 to WS-DISTANCE-MILES-EDIT
+               move WS-DISTANCE-KM-EDIT to distance-km
+               move WS-DISTANCE-MILES-EDIT to distance-miles
+           else
+               move '00' to lnk-file-status
+               move WS-DISTANCE-KM-RAW to WS-DISTANCE-KM-EDIT
+               move WS-DISTANCE-MILES-RAW to WS-DISTANCE-MILES-EDIT
+               move WS-DISTANCE-KM-EDIT to distance-km
+               move WS-DISTANCE-MILES-EDIT to distance-miles
+           end-if
+       .
+
+      *> Looks up WS-LEG-CODE1/WS-LEG-CODE2 and, if both are on
+      *> file, leaves the great-circle distance in
+      *> WS-DISTANCE-KM-RAW/WS-DISTANCE-MILES-RAW. Sets
+      *> WS-ITIN-LEGS-OK to 'N' if either code is not found. Shared
+      *> by the single-pair 'D' function and the 'I' itinerary
+      *> function so the lookup/conversion/calc logic is only
+      *> written once.
+       3050-CALC-PAIR-DISTANCE.
+           move 'N' to WS-A1-FOUND
+           move 'N' to WS-AIRPORT2-FOUND
+           move 'Y' to WS-ITIN-LEGS-OK
+
+           move WS-LEG-CODE1 to MST-AP-CODE
+           read AIRPORT-MASTER-FILE
+               invalid key
+                   continue
+               not invalid key
+                   move 'Y' to WS-A1-FOUND
+                   move MST-AP-LAT-SIGN  to WS-A1-LAT-SIGN
+                   move MST-AP-LAT-DEGS  to WS-A1-LAT-DEGS
+                   move MST-AP-LAT-MINS  to WS-A1-LAT-MINS
+                   move MST-AP-LONG-SIGN to WS-A1-LONG-SIGN
+                   move MST-AP-LONG-DEGS to WS-A1-LONG-DEGS
+                   move MST-AP-LONG-MINS to WS-A1-LONG-MINS
+           end-read
+
+           move WS-LEG-CODE2 to MST-AP-CODE
+           read AIRPORT-MASTER-FILE
+               invalid key
+                   continue
+               not invalid key
+                   move 'Y' to WS-AIRPORT2-FOUND
+           end-read
+
+           if not AIRPORT1-WAS-FOUND or not AIRPORT2-WAS-FOUND
+               move 'N' to WS-ITIN-LEGS-OK
+           else
+               perform 3110-CONVERT-AIRPORT1
+               perform 3120-CONVERT-AIRPORT2
+               perform 3200-GREAT-CIRCLE-CALC
+           end-if
+       .
+
+       3110-CONVERT-AIRPORT1.
+           compute WS-LAT1-DEC =
+               (WS-A1-LAT-DEGS + (WS-A1-LAT-MINS / 600000))
+           compute WS-LON1-DEC =
+               (WS-A1-LONG-DEGS + (WS-A1-LONG-MINS / 600000))
+           if WS-A1-LAT-SIGN = '-'
+               compute WS-LAT1-DEC = WS-LAT1-DEC * -1
+           end-if
+           if WS-A1-LONG-SIGN = '-'
+               compute WS-LON1-DEC = WS-LON1-DEC * -1
+           end-if
+       .
+
+      *> the current FD record buffer is still airport2's - read
+      *> immediately above and not yet overwritten.
+       3120-CONVERT-AIRPORT2.
+           compute WS-LAT2-DEC =
+               (MST-AP-LAT-DEGS + (MST-AP-LAT-MINS / 600000))
+           compute WS-LON2-DEC =
+               (MST-AP-LONG-DEGS + (MST-AP-LONG-MINS / 600000))
+           if MST-AP-LAT-SIGN = '-'
+               compute WS-LAT2-DEC = WS-LAT2-DEC * -1
+           end-if
+           if MST-AP-LONG-SIGN = '-'
+               compute WS-LON2-DEC = WS-LON2-DEC * -1
+           end-if
+       .
+
+       3200-GREAT-CIRCLE-CALC.
+           compute WS-RADIANS-PER-DEG = function pi / 180
+
+           compute WS-CENTRAL-ANGLE =
+               function acos(
+                   (function sin(WS-LAT1-DEC * WS-RADIANS-PER-DEG) *
+                    function sin(WS-LAT2-DEC * WS-RADIANS-PER-DEG))
+                   +
+                   (function cos(WS-LAT1-DEC * WS-RADIANS-PER-DEG) *
+                    function cos(WS-LAT2-DEC * WS-RADIANS-PER-DEG) *
+                    function cos((WS-LON1-DEC - WS-LON2-DEC) *
+                                 WS-RADIANS-PER-DEG))
+               )
+
+           compute WS-DISTANCE-KM-RAW =
+               WS-CENTRAL-ANGLE * WS-EARTH-RADIUS-KM
+           compute WS-DISTANCE-MILES-RAW =
+               WS-DISTANCE-KM-RAW * WS-KM-TO-MILES
+       .
+
+       4000-ITINERARY-TOTAL.
+           move 0 to WS-ITIN-TOTAL-KM
+           move 0 to WS-ITIN-TOTAL-MILES
+           if lnk-ext-block is not omitted
+               move 0 to lnk-ext-itin-total-km
+               move 0 to lnk-ext-itin-total-miles
+           end-if
+
+           if lnk-ext-block is omitted or lnk-ext-itin-count < 2
+                   or lnk-ext-itin-count > 20
+               move '20' to lnk-file-status
+           else
+               move 'Y' to WS-ITIN-LEGS-OK
+               perform varying WS-ITIN-IDX from 1 by 1
+                       until WS-ITIN-IDX >= lnk-ext-itin-count
+                          or not ITIN-LEGS-WERE-OK
+                   move lnk-ext-itin-codes(WS-ITIN-IDX)
+                       to WS-LEG-CODE1
+                   move lnk-ext-itin-codes(WS-ITIN-IDX + 1)
+                       to WS-LEG-CODE2
+                   perform 3050-CALC-PAIR-DISTANCE
+                   if ITIN-LEGS-WERE-OK
+                       add WS-DISTANCE-KM-RAW to WS-ITIN-TOTAL-KM
+                       add WS-DISTANCE-MILES-RAW
+                           to WS-ITIN-TOTAL-MILES
+                   end-if
+               end-perform
+
+               if not ITIN-LEGS-WERE-OK
+                   move '23' to lnk-file-status
+                   move 0 to distance-km
+                   move 0 to distance-miles
+               else
+                   move WS-ITIN-TOTAL-KM to lnk-ext-itin-total-km
+                   move WS-ITIN-TOTAL-MILES
+                       to lnk-ext-itin-total-miles
+                   if WS-ITIN-TOTAL-KM > 99999
+                           or WS-ITIN-TOTAL-MILES > 99999
+                       move '26' to lnk-file-status
+                       move 0 to distance-km
+                       move 0 to distance-miles
+                   else
+                       move '00' to lnk-file-status
+                       move WS-ITIN-TOTAL-KM to distance-km
+                       move WS-ITIN-TOTAL-MILES to distance-miles
+                   end-if
+               end-if
+           end-if
+       .
+
+      *> Estimates flight time from lnk-ext-distance-miles at a
+      *> constant lnk-ext-cruise-speed (mph), both supplied by the
+      *> caller - a prior 'D' or 'I' call provides the distance, the
+      *> caller supplies whatever cruise speed fits the aircraft.
+       5000-FLIGHT-TIME-ESTIMATE.
+           if lnk-ext-block is omitted or lnk-ext-cruise-speed = 0
+               move '20' to lnk-file-status
+           else
+               compute WS-FLIGHT-HOURS-DEC =
+                   lnk-ext-distance-miles / lnk-ext-cruise-speed
+               move WS-FLIGHT-HOURS-DEC to lnk-ext-flight-hours
+               compute WS-FLIGHT-FRACTION =
+                   WS-FLIGHT-HOURS-DEC - lnk-ext-flight-hours
+               compute lnk-ext-flight-minutes =
+                   WS-FLIGHT-FRACTION * 60
+               move '00' to lnk-file-status
+           end-if
+       .
+
+       end program AIRCODE.
