@@ -0,0 +1,238 @@
+      *> ---------------------------------------------------------
+      *> AIRVALID - Airport data validation / reconciliation pass
+      *>
+      *> Scans the airport master file plus an incoming staging
+      *> file (the layout AIRLOAD stages external feed records
+      *> into before they are applied through AIRMAINT) and reports
+      *> two classes of problem before bad data reaches AIRCODE:
+      *>   - ap-geo values outside a sane lat/long range
+      *>   - duplicate ap-code values within the staging file
+      *> Exceptions are written to AIRVALID.RPT; nothing on either
+      *> input file is changed.
+      *> ---------------------------------------------------------
+       identification division.
+       program-id. AIRVALID.
+
+       environment division.
+       input-output section.
+       file-control.
+           select AIRPORT-MASTER-FILE assign to "AIRMSTR"
+               organization is indexed
+               access mode is sequential
+               record key is MST-AP-CODE
+               file status is WS-MASTER-FILE-STATUS.
+
+           select AIRSTAGE-FILE assign to "AIRSTAGE.DAT"
+               organization is line sequential
+               file status is WS-STAGE-FILE-STATUS.
+
+           select AIRVALID-REPORT assign to "AIRVALID.RPT"
+               organization is line sequential
+               file status is WS-REPORT-FILE-STATUS.
+
+       data division.
+       file section.
+       FD  AIRPORT-MASTER-FILE.
+       copy "AIRPREC.cpy".
+
+       FD  AIRSTAGE-FILE.
+       copy "AIRSTAGE.cpy".
+
+       FD  AIRVALID-REPORT.
+       01  WS-REPORT-LINE              PIC X(80).
+
+       working-storage section.
+       01  WS-MASTER-FILE-STATUS       PIC XX.
+       01  WS-STAGE-FILE-STATUS        PIC XX.
+       01  WS-REPORT-FILE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+
+       01  WS-GEO-SIGN                 PIC X.
+       01  WS-GEO-LAT-DEGS             PIC 9(3).
+       01  WS-GEO-LAT-MINS             PIC 9(6).
+       01  WS-GEO-LONG-SIGN            PIC X.
+       01  WS-GEO-LONG-DEGS            PIC 9(3).
+       01  WS-GEO-LONG-MINS            PIC 9(6).
+       01  WS-GEO-IS-VALID             PIC X.
+           88  GEO-IS-VALID            VALUE 'Y'.
+
+       01  WS-EXCEPTION-COUNT          PIC 9(7) VALUE 0.
+       01  WS-MAX-CODES                PIC 9(5) VALUE 5000.
+       01  WS-SEEN-COUNT                PIC 9(5) VALUE 0.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-CODE  OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-SEEN-COUNT
+                   INDEXED BY WS-SEEN-IDX
+                   PIC X(4).
+       01  WS-DUP-FOUND                 PIC X.
+           88  DUP-WAS-FOUND            VALUE 'Y'.
+       01  WS-SEEN-CAP-WARNED           PIC X VALUE 'N'.
+           88  SEEN-CAP-WAS-WARNED      VALUE 'Y'.
+
+       01  WS-EXC-LINE.
+           05  FILLER                  PIC X(8) VALUE "EXCEPT: ".
+           05  EXC-SOURCE              PIC X(7).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EXC-CODE                PIC X(4).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EXC-REASON              PIC X(40).
+
+       01  WS-TOTALS-LINE.
+           05  TOT-LABEL               PIC X(20).
+           05  TOT-COUNT               PIC ZZZ,ZZ9.
+
+       procedure division.
+       0000-MAIN-LOGIC.
+           move 0 to WS-EXCEPTION-COUNT
+           open output AIRVALID-REPORT
+           move "AIRPORT DATA VALIDATION / RECONCILIATION REPORT"
+               to WS-REPORT-LINE
+           write WS-REPORT-LINE
+
+           perform 1000-CHECK-MASTER-FILE
+           perform 2000-CHECK-STAGING-FILE
+
+           move spaces to WS-REPORT-LINE
+           write WS-REPORT-LINE
+           move spaces to WS-TOTALS-LINE
+           move "TOTAL EXCEPTIONS:" to TOT-LABEL
+           move WS-EXCEPTION-COUNT to TOT-COUNT
+           move WS-TOTALS-LINE to WS-REPORT-LINE
+           write WS-REPORT-LINE
+           close AIRVALID-REPORT
+           display "AIRVALID: " WS-EXCEPTION-COUNT " exception(s)"
+           goback
+       .
+
+       1000-CHECK-MASTER-FILE.
+           move 'N' to WS-EOF-SWITCH
+           open input AIRPORT-MASTER-FILE
+           perform until WS-EOF
+               read AIRPORT-MASTER-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       move MST-AP-LAT-SIGN  to WS-GEO-SIGN
+                       move MST-AP-LAT-DEGS  to WS-GEO-LAT-DEGS
+                       move MST-AP-LAT-MINS  to WS-GEO-LAT-MINS
+                       move MST-AP-LONG-SIGN to WS-GEO-LONG-SIGN
+                       move MST-AP-LONG-DEGS to WS-GEO-LONG-DEGS
+                       move MST-AP-LONG-MINS to WS-GEO-LONG-MINS
+                       perform 5000-VALIDATE-GEO-RANGE
+                       if not GEO-IS-VALID
+                           move "MASTER " to EXC-SOURCE
+                           move MST-AP-CODE to EXC-CODE
+                           move "ap-geo out of range"
+                               to EXC-REASON
+                           perform 6000-WRITE-EXCEPTION
+                       end-if
+               end-read
+           end-perform
+           close AIRPORT-MASTER-FILE
+       .
+
+       2000-CHECK-STAGING-FILE.
+           move 'N' to WS-EOF-SWITCH
+           move 0 to WS-SEEN-COUNT
+           move 'N' to WS-SEEN-CAP-WARNED
+           open input AIRSTAGE-FILE
+      *> status 35 means the feed staging file does not exist for
+      *> this run - nothing to validate, not an error.
+           if WS-STAGE-FILE-STATUS = "35"
+               move 'Y' to WS-EOF-SWITCH
+           end-if
+
+           perform until WS-EOF
+               read AIRSTAGE-FILE next record
+                   at end
+                       move 'Y' to WS-EOF-SWITCH
+                   not at end
+                       move STG-AP-LAT-SIGN  to WS-GEO-SIGN
+                       move STG-AP-LAT-DEGS  to WS-GEO-LAT-DEGS
+                       move STG-AP-LAT-MINS  to WS-GEO-LAT-MINS
+                       move STG-AP-LONG-SIGN to WS-GEO-LONG-SIGN
+                       move STG-AP-LONG-DEGS to WS-GEO-LONG-DEGS
+                       move STG-AP-LONG-MINS to WS-GEO-LONG-MINS
+                       perform 5000-VALIDATE-GEO-RANGE
+                       if not GEO-IS-VALID
+                           move "STAGE  " to EXC-SOURCE
+                           move STG-AP-CODE to EXC-CODE
+                           move "ap-geo out of range"
+                               to EXC-REASON
+                           perform 6000-WRITE-EXCEPTION
+                       end-if
+                       perform 7000-CHECK-DUPLICATE
+               end-read
+           end-perform
+           if WS-STAGE-FILE-STATUS not = "35"
+               close AIRSTAGE-FILE
+           end-if
+       .
+
+       5000-VALIDATE-GEO-RANGE.
+           move 'Y' to WS-GEO-IS-VALID
+           if WS-GEO-SIGN not = '+' and WS-GEO-SIGN not = '-'
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LAT-DEGS > 90
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LAT-MINS > 599999
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LAT-DEGS = 90 and WS-GEO-LAT-MINS > 0
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LONG-SIGN not = '+' and WS-GEO-LONG-SIGN not = '-'
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LONG-DEGS > 180
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LONG-MINS > 599999
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+           if WS-GEO-LONG-DEGS = 180 and WS-GEO-LONG-MINS > 0
+               move 'N' to WS-GEO-IS-VALID
+           end-if
+       .
+
+       6000-WRITE-EXCEPTION.
+           move WS-EXC-LINE to WS-REPORT-LINE
+           write WS-REPORT-LINE
+           add 1 to WS-EXCEPTION-COUNT
+       .
+
+       7000-CHECK-DUPLICATE.
+           move 'N' to WS-DUP-FOUND
+           perform varying WS-SEEN-IDX from 1 by 1
+                   until WS-SEEN-IDX > WS-SEEN-COUNT
+               if WS-SEEN-CODE(WS-SEEN-IDX) = STG-AP-CODE
+                   move 'Y' to WS-DUP-FOUND
+               end-if
+           end-perform
+
+           if DUP-WAS-FOUND
+               move "STAGE  " to EXC-SOURCE
+               move STG-AP-CODE to EXC-CODE
+               move "duplicate ap-code in feed"
+                   to EXC-REASON
+               perform 6000-WRITE-EXCEPTION
+           else
+               if WS-SEEN-COUNT < WS-MAX-CODES
+                   add 1 to WS-SEEN-COUNT
+                   move STG-AP-CODE to WS-SEEN-CODE(WS-SEEN-COUNT)
+               else
+                   if not SEEN-CAP-WAS-WARNED
+                       display "AIRVALID: staging file has more "
+                           "than " WS-MAX-CODES " codes, duplicate "
+                           "detection only covers the first "
+                           WS-MAX-CODES
+                       move 'Y' to WS-SEEN-CAP-WARNED
+                   end-if
+               end-if
+           end-if
+       .
+
+       end program AIRVALID.
