@@ -0,0 +1,23 @@
+//AIRLOAD  JOB  (ACCTNO),'AIRPORT FEED LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY REFRESH OF THE AIRPORT MASTER FILE FROM THE EXTERNAL  *
+//* AIRPORT FEED. STAGES CONVERTED RECORDS TO AIRSTAGE.DAT AND    *
+//* APPLIES THEM TO THE AIRPORT MASTER THROUGH AIRMAINT, THEN     *
+//* RUNS AIRVALID TO REPORT ANY GEO/DUPLICATE EXCEPTIONS.         *
+//*--------------------------------------------------------------*
+//LOAD     EXEC PGM=AIRLOAD
+//STEPLIB  DD   DSN=AIRPORT.LOADLIB,DISP=SHR
+//AIRFEED  DD   DSN=AIRPORT.FEED.DAILY,DISP=SHR
+//AIRMSTR  DD   DSN=AIRPORT.MASTER,DISP=SHR
+//AIRSTAGE DD   DSN=AIRPORT.STAGE.DAILY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//VALIDATE EXEC PGM=AIRVALID,COND=(4,GT,LOAD)
+//STEPLIB  DD   DSN=AIRPORT.LOADLIB,DISP=SHR
+//AIRMSTR  DD   DSN=AIRPORT.MASTER,DISP=SHR
+//AIRSTAGE DD   DSN=AIRPORT.STAGE.DAILY,DISP=SHR
+//AVALRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
