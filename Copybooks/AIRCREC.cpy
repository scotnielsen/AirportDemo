@@ -0,0 +1,23 @@
+      *> ---------------------------------------------------------
+      *> AIRCREC - Airport record shape passed to AIRMAINT's
+      *> lnk-rec (add/change/delete) and built by AIRLOAD to hand
+      *> to AIRMAINT by CALL. Same ap-*/ap-tz-offset fields as
+      *> AIRPREC.cpy's AIRPORT-MASTER-RECORD, just under whichever
+      *> 01-level name the including program already uses (lnk-rec,
+      *> CALL-REC, ...) - copy this after that 01 header so the two
+      *> callers of AIRMAINT can't drift apart on the shape again.
+      *> ---------------------------------------------------------
+           03  ap-code                 PIC X(4).
+           03  ap-name                 PIC X(30).
+           03  ap-city                 PIC X(30).
+           03  ap-country              PIC X(20).
+           03  ap-geo.
+               05  ap-latitude.
+                   07  ap-lat-sign     PIC X.
+                   07  ap-lat-degs     PIC 9(3).
+                   07  ap-lat-mins     PIC 9(6).
+               05  ap-longitude.
+                   07  ap-long-sign    PIC X.
+                   07  ap-long-degs    PIC 9(3).
+                   07  ap-long-mins    PIC 9(6).
+           03  ap-tz-offset            PIC S9(2).
