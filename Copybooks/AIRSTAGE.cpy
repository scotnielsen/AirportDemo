@@ -0,0 +1,23 @@
+      *> ---------------------------------------------------------
+      *> AIRSTAGE - Staging record layout for AIRSTAGE.DAT.
+      *> Shared by AIRLOAD, which writes it from the converted
+      *> external feed, and AIRVALID, which reads it back to
+      *> reconcile the feed before/after it is applied. Keeping
+      *> this in one copybook is what keeps the two programs from
+      *> drifting out of step on the record layout.
+      *> ---------------------------------------------------------
+       01  STAGE-RECORD.
+           03  STG-AP-CODE                 PIC X(4).
+           03  STG-AP-NAME                 PIC X(30).
+           03  STG-AP-CITY                 PIC X(30).
+           03  STG-AP-COUNTRY              PIC X(20).
+           03  STG-AP-GEO.
+               05  STG-AP-LATITUDE.
+                   07  STG-AP-LAT-SIGN     PIC X.
+                   07  STG-AP-LAT-DEGS     PIC 9(3).
+                   07  STG-AP-LAT-MINS     PIC 9(6).
+               05  STG-AP-LONGITUDE.
+                   07  STG-AP-LONG-SIGN    PIC X.
+                   07  STG-AP-LONG-DEGS    PIC 9(3).
+                   07  STG-AP-LONG-MINS    PIC 9(6).
+           03  STG-AP-TZ-OFFSET            PIC S9(2).
