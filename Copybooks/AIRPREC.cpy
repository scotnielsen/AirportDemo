@@ -0,0 +1,27 @@
+      *> ---------------------------------------------------------
+      *> AIRPREC - Airport master file record layout.
+      *> Shared by every AirportLib program that opens the airport
+      *> master file directly (AIRCODE, AIRMAINT, AIRMATRX,
+      *> AIRVALID). AIRLOAD never opens the master file itself - it
+      *> goes through AIRMAINT via CALL, so it only needs AIRMAINT's
+      *> lnk-rec shape (Copybooks/AIRCREC.cpy), not this copybook.
+      *> Fields here are prefixed MST- to keep them distinct from the
+      *> ap-* names callers of AIRCODE/AIRMAINT use in their own
+      *> lnk-rec linkage copies of this same shape.
+      *> ---------------------------------------------------------
+       01  AIRPORT-MASTER-RECORD.
+           03  MST-AP-CODE             PIC X(4).
+           03  MST-AP-NAME             PIC X(30).
+           03  MST-AP-CITY             PIC X(30).
+           03  MST-AP-COUNTRY          PIC X(20).
+           03  MST-AP-GEO.
+               05  MST-AP-LATITUDE.
+                   07  MST-AP-LAT-SIGN     PIC X.
+                   07  MST-AP-LAT-DEGS     PIC 9(3).
+                   07  MST-AP-LAT-MINS     PIC 9(6).
+               05  MST-AP-LONGITUDE.
+                   07  MST-AP-LONG-SIGN    PIC X.
+                   07  MST-AP-LONG-DEGS    PIC 9(3).
+                   07  MST-AP-LONG-MINS    PIC 9(6).
+      *> Hours offset from UTC (standard time, no DST adjustment).
+           03  MST-AP-TZ-OFFSET        PIC S9(2).
